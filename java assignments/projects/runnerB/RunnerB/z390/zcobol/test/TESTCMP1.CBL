@@ -2,9 +2,29 @@
        PROGRAM-ID.    TESTCMP1.
        AUTHOR.        DON HIGGINS.
        DATE-WRITTEN.  10/13/08.
-      * TEST ADD, SUBTRACT, MULTIPLEY, DIVIDE.                              
+      * TEST ADD, SUBTRACT, MULTIPLEY, DIVIDE.
+      * 08/09/26 DLH  ADD COMPUTE/ROUNDED/SIZE ERROR/BOUNDARY COVERAGE,
+      *               COMP-4/COMP-5/SIGN LEADING SEPARATE OPERANDS,
+      *               RESTART, PER-CATEGORY SUMMARY AND HISTORY FILES.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO 'SUMOUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO 'HISTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SUMMARY-RECORD      PIC X(80).
+       FD  HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 HISTORY-FILE-RECORD.
+           05 HFR-OP          PIC X(4).
+           05 HFR-TYPE        PIC X(1).
+           05 HFR-STATUS      PIC X(1).
        WORKING-STORAGE SECTION.
        77 D1      COMP-2            VALUE 1.           
        77 E1      COMP-1            VALUE 1.           
@@ -26,27 +46,136 @@
        77 G3      COMP   PIC S9(18) VALUE 3.           
        77 H3      COMP   PIC S9(4)  VALUE 3.           
        77 P3      COMP-3 PIC S9(4)  VALUE 3.           
-       77 Z3             PIC S9(4)  VALUE 3.           
-       77 GOOD   COMP-3 PIC 9(4)   VALUE 0.
+       77 Z3             PIC S9(4)  VALUE 3.
+       77 C1      COMP-4 PIC S9(4)  VALUE 1.
+       77 C2      COMP-4 PIC S9(4)  VALUE 2.
+       77 C3      COMP-4 PIC S9(4)  VALUE 3.
+       77 N1      COMP-5 PIC S9(4)  VALUE 1.
+       77 N2      COMP-5 PIC S9(4)  VALUE 2.
+       77 N3      COMP-5 PIC S9(4)  VALUE 3.
+       77 L1             PIC S9(4) SIGN IS LEADING SEPARATE VALUE 1.
+       77 L2             PIC S9(4) SIGN IS LEADING SEPARATE VALUE 2.
+       77 L3             PIC S9(4) SIGN IS LEADING SEPARATE VALUE 3.
+       77 GOOD-COUNT COMP-3 PIC 9(4) VALUE 0.
+      * RUN CONTROL AND PER-TEST DIAGNOSTIC FIELDS.
+       77 TEST-NUM     COMP PIC S9(4) VALUE 0.
+       77 BAD-COUNT    COMP PIC S9(4) VALUE 0.
+       77 WS-SECT      PIC X(32)      VALUE SPACES.
+       77 WS-FIELD     PIC X(2)       VALUE SPACES.
+       77 WS-SIZE-ERR   PIC X          VALUE 'N'.
+       77 ZERO-DIVISOR  COMP PIC S9(4) VALUE 0.
+       77 START-TEST    COMP PIC S9(4) VALUE 0.
+       77 HIST-FILE-STATUS PIC XX        VALUE SPACES.
+       77 CURR-STATUS   PIC X          VALUE SPACE.
+       01 PREV-STATUS-TABLE.
+           05 PREV-STATUS-OP OCCURS 7 TIMES.
+               10 PREV-STATUS-TYPE OCCURS 10 TIMES PIC X VALUE SPACE.
+      *----------------------------------------------------------------
+      * PER-OPERATION/PER-DATATYPE SUMMARY TABLES. THE NAME TABLES ARE
+      * LOADED BY REDEFINING A LITERAL-FILLED GROUP, THE USUAL WAY TO
+      * GET INDIVIDUAL VALUES INTO AN OCCURS TABLE AT COMPILE TIME.
+      *----------------------------------------------------------------
+       01 OP-NAME-VALUES.
+           05 FILLER      PIC X(4)       VALUE 'ADD '.
+           05 FILLER      PIC X(4)       VALUE 'SUB '.
+           05 FILLER      PIC X(4)       VALUE 'MPY '.
+           05 FILLER      PIC X(4)       VALUE 'DIV '.
+           05 FILLER      PIC X(4)       VALUE 'CMP '.
+           05 FILLER      PIC X(4)       VALUE 'RND '.
+           05 FILLER      PIC X(4)       VALUE 'SIZE'.
+       01 OP-NAMES REDEFINES OP-NAME-VALUES.
+           05 OP-NAME     PIC X(4)       OCCURS 7 TIMES.
+       01 TYPE-NAME-VALUES.
+           05 FILLER      PIC X(1)       VALUE 'D'.
+           05 FILLER      PIC X(1)       VALUE 'E'.
+           05 FILLER      PIC X(1)       VALUE 'W'.
+           05 FILLER      PIC X(1)       VALUE 'G'.
+           05 FILLER      PIC X(1)       VALUE 'H'.
+           05 FILLER      PIC X(1)       VALUE 'P'.
+           05 FILLER      PIC X(1)       VALUE 'Z'.
+           05 FILLER      PIC X(1)       VALUE 'C'.
+           05 FILLER      PIC X(1)       VALUE 'N'.
+           05 FILLER      PIC X(1)       VALUE 'L'.
+       01 TYPE-NAMES REDEFINES TYPE-NAME-VALUES.
+           05 TYPE-NAME   PIC X(1)       OCCURS 10 TIMES.
+       01 SUMMARY-COUNTS.
+           05 SUM-OP OCCURS 7 TIMES.
+               10 SUM-TYPE OCCURS 10 TIMES.
+                   15 SUM-GOOD COMP PIC S9(4) VALUE 0.
+                   15 SUM-BAD  COMP PIC S9(4) VALUE 0.
+       77 OP-IDX        COMP PIC S9(4)  VALUE 0.
+       77 TYP-IDX       COMP PIC S9(4)  VALUE 0.
+       77 WS-TALLY      COMP PIC S9(4)  VALUE 0.
+       01 SUMMARY-LINE.
+           05 SL-OP       PIC X(4).
+           05 FILLER      PIC X(1)       VALUE SPACE.
+           05 SL-TYPE     PIC X(1).
+           05 FILLER      PIC X(1)       VALUE SPACE.
+           05 SL-GOOD     PIC ZZZ9.
+           05 FILLER      PIC X(1)       VALUE SPACE.
+           05 SL-BAD      PIC ZZZ9.
        PROCEDURE DIVISION.
        MAINLINE.
            DISPLAY 'TESTCMP1 ADD, SUB, MPY, DIV, COMPUTE STARTING'
+           DISPLAY 'ENTER STARTING TEST NUMBER (1-64), OR 0 FOR ALL'
+           ACCEPT START-TEST
+           GO TO 1 2 3 4 5 6 7 8 9 10 11 12 13 14 15 16 17 18 19 20 21
+               22 23 24 25 26 27 28 29 30 31 32 33 34 35 36 37 38 39 40
+               41 42 43 44 45 46 47 48 49 50 51 52 53 54 55 56 57 58 59
+               60 61 62 63 64 DEPENDING ON START-TEST.
            DISPLAY 'TESTCMP1 SUBTRACT 2 GOOD'
-       1.  SUBTRACT 2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+           MOVE 'SUBTRACT 2 GOOD' TO WS-SECT
+       1.  SUBTRACT 2 FROM D1
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        2.  SUBTRACT 2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        3.  SUBTRACT 2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        4.  SUBTRACT 2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        5.  SUBTRACT 2 FROM H1
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        6.  SUBTRACT 2 FROM P1
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        7.  SUBTRACT 2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        8.  DISPLAY 'TESTCMP1 SUBTRACT D2 GOOD'
+           MOVE 'SUBTRACT D2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -55,20 +184,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT D2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        9.  SUBTRACT D2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        10. SUBTRACT D2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        11. SUBTRACT D2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        12. SUBTRACT D2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        13. SUBTRACT D2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        14. SUBTRACT D2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        15. DISPLAY 'TESTCMP1 SUBTRACT E2 GOOD'
+           MOVE 'SUBTRACT E2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -77,20 +242,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT E2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        16. SUBTRACT E2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        17. SUBTRACT E2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        18. SUBTRACT E2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        19. SUBTRACT E2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        20. SUBTRACT E2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        21. SUBTRACT E2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        22. DISPLAY 'TESTCMP1 SUBTRACT W2 GOOD'
+           MOVE 'SUBTRACT W2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -99,20 +300,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT W2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        23. SUBTRACT W2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        24. SUBTRACT W2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        25. SUBTRACT W2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        26. SUBTRACT W2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        27. SUBTRACT W2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        28. SUBTRACT W2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        29. DISPLAY 'TESTCMP1 SUBTRACT G2 GOOD'
+           MOVE 'SUBTRACT G2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -121,20 +358,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT G2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        30. SUBTRACT G2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        31. SUBTRACT G2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        32. SUBTRACT G2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        33. SUBTRACT G2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        34. SUBTRACT G2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        35. SUBTRACT G2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        36. DISPLAY 'TESTCMP1 SUBTRACT H2 GOOD'
+           MOVE 'SUBTRACT H2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -143,20 +416,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT H2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        37. SUBTRACT H2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        38. SUBTRACT H2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        39. SUBTRACT H2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        40. SUBTRACT H2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        41. SUBTRACT H2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        42. SUBTRACT H2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        43. DISPLAY 'TESTCMP1 SUBTRACT P2 GOOD'
+           MOVE 'SUBTRACT P2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -165,20 +474,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT P2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        44. SUBTRACT P2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        45. SUBTRACT P2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        46. SUBTRACT P2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        47. SUBTRACT P2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        48. SUBTRACT P2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        49. SUBTRACT P2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        50. DISPLAY 'TESTCMP1 SUBTRACT Z2 GOOD'
+           MOVE 'SUBTRACT Z2 GOOD' TO WS-SECT
            MOVE 1 TO D1
            MOVE 1 TO E1
            MOVE 1 TO W1
@@ -187,20 +532,56 @@
            MOVE 1 TO P1
            MOVE 1 TO Z1
            SUBTRACT Z2 FROM D1 
-            IF D1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -1 ACTUAL ' D1
+                PERFORM BAD.
        51. SUBTRACT Z2 FROM E1 
-            IF E1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -1 ACTUAL ' E1
+                PERFORM BAD.
        52. SUBTRACT Z2 FROM W1 
-            IF W1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -1 ACTUAL ' W1
+                PERFORM BAD.
        53. SUBTRACT Z2 FROM G1 
-            IF G1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -1 ACTUAL ' G1
+                PERFORM BAD.
        54. SUBTRACT Z2 FROM H1 
-            IF H1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -1 ACTUAL ' H1
+                PERFORM BAD.
        55. SUBTRACT Z2 FROM P1 
-            IF P1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -1 ACTUAL ' P1
+                PERFORM BAD.
        56. SUBTRACT Z2 FROM Z1 
-            IF Z1 = -1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -1 ACTUAL ' Z1
+                PERFORM BAD.
        57. DISPLAY 'TESTCMP1 ADD 2 GOOD'
+           MOVE 'ADD 2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -208,21 +589,57 @@
            MOVE -1 TO H1
            MOVE -1 TO P1
            MOVE -1 TO Z1
-           ADD 2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+           ADD 2 TO D1
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
        58. ADD 2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
        59. ADD 2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
        60. ADD 2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
        61. ADD 2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
        62. ADD 2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
        63. ADD 2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
        64. DISPLAY 'TESTCMP1 ADD D2 GOOD'
+           MOVE 'ADD D2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -231,20 +648,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD D2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD D2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD D2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD D2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD D2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD D2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD D2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 ADD E2 GOOD'
+           MOVE 'ADD E2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -253,20 +706,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD E2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD E2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD E2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD E2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD E2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD E2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD E2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 ADD W2 GOOD'
+           MOVE 'ADD W2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -275,20 +764,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD W2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD W2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD W2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD W2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD W2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD W2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD W2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 ADD G2 GOOD'
+           MOVE 'ADD G2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -297,20 +822,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD G2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD G2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD G2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD G2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD G2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD G2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD G2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 ADD H2 GOOD'
+           MOVE 'ADD H2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -319,20 +880,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD H2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD H2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD H2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD H2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD H2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD H2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD H2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 ADD P2 GOOD'
+           MOVE 'ADD P2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -341,20 +938,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD P2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD P2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD P2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD P2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD P2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD P2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD P2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 ADD Z2 GOOD'
+           MOVE 'ADD Z2 GOOD' TO WS-SECT
            MOVE -1 TO D1
            MOVE -1 TO E1
            MOVE -1 TO W1
@@ -363,20 +996,56 @@
            MOVE -1 TO P1
            MOVE -1 TO Z1
            ADD Z2 TO D1 
-            IF D1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 1 ACTUAL ' D1
+                PERFORM BAD.
            ADD Z2 TO E1 
-            IF E1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 1 ACTUAL ' E1
+                PERFORM BAD.
            ADD Z2 TO W1 
-            IF W1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 1 ACTUAL ' W1
+                PERFORM BAD.
            ADD Z2 TO G1 
-            IF G1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 1 ACTUAL ' G1
+                PERFORM BAD.
            ADD Z2 TO H1 
-            IF H1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                PERFORM BAD.
            ADD Z2 TO P1 
-            IF P1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 1 ACTUAL ' P1
+                PERFORM BAD.
            ADD Z2 TO Z1 
-            IF Z1 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 1 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY 2 GOOD'
+           MOVE 'MULTIPLY 2 GOOD' TO WS-SECT
            MOVE 3 TO D2
            MOVE 3 TO E2
            MOVE 3 TO W2
@@ -392,20 +1061,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY  3 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY  3 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY  3 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY  3 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY  3 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY  3 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY  3 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY D2 GOOD'
+           MOVE 'MULTIPLY D2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -414,20 +1119,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY D2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY D2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY D2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY D2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY D2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY D2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY D2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY E2 GOOD'
+           MOVE 'MULTIPLY E2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -436,20 +1177,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY E2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY E2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY E2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY E2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY E2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY E2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY E2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY W2 GOOD'
+           MOVE 'MULTIPLY W2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -458,20 +1235,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY W2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY W2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY W2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY W2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY W2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY W2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY W2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY G2 GOOD'
+           MOVE 'MULTIPLY G2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -480,20 +1293,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY G2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY G2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY G2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY G2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY G2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY G2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY G2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY H2 GOOD'
+           MOVE 'MULTIPLY H2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -502,20 +1351,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY H2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY H2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY H2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY H2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY H2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY H2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY H2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY P2 GOOD'
+           MOVE 'MULTIPLY P2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -524,20 +1409,56 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY P2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY P2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY P2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY P2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY P2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY P2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY P2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 MULTIPLY Z2 GOOD'
+           MOVE 'MULTIPLY Z2 GOOD' TO WS-SECT
            MOVE -2 TO D1
            MOVE -2 TO E1
            MOVE -2 TO W1
@@ -546,93 +1467,1290 @@
            MOVE -2 TO P1
            MOVE -2 TO Z1
            MULTIPLY Z2 BY D1 
-            IF D1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED -6 ACTUAL ' D1
+                PERFORM BAD.
            MULTIPLY Z2 BY E1 
-            IF E1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED -6 ACTUAL ' E1
+                PERFORM BAD.
            MULTIPLY Z2 BY W1 
-            IF W1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED -6 ACTUAL ' W1
+                PERFORM BAD.
            MULTIPLY Z2 BY G1 
-            IF G1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED -6 ACTUAL ' G1
+                PERFORM BAD.
            MULTIPLY Z2 BY H1 
-            IF H1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED -6 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY Z2 BY P1 
-            IF P1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED -6 ACTUAL ' P1
+                PERFORM BAD.
            MULTIPLY Z2 BY Z1 
-            IF Z1 = -6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = -6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED -6 ACTUAL ' Z1
+                PERFORM BAD.
            DISPLAY 'TESTCMP1 DIVIDE COMP-1/2 GOOD'
+           MOVE 'DIVIDE COMP-1/2 GOOD' TO WS-SECT
            DIVIDE 2 INTO 7 GIVING D2 
-            IF D2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D2' TO WS-FIELD
+            IF D2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D2 EXPECTED 3.5 ACTUAL ' D2
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING E2 
-            IF E2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E2' TO WS-FIELD
+            IF E2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E2 EXPECTED 3.5 ACTUAL ' E2
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING W2 REMAINDER W3
-            IF W2 = 3 AND W3 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W2' TO WS-FIELD
+            IF W2 = 3 AND W3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W2 EXPECTED 3 ACTUAL ' W2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W3 EXPECTED 1 ACTUAL ' W3
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING G2 REMAINDER G3
-            IF G2 = 3 AND G3 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'G2' TO WS-FIELD
+            IF G2 = 3 AND G3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G2 EXPECTED 3 ACTUAL ' G2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G3 EXPECTED 1 ACTUAL ' G3
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING H2 REMAINDER H3
-            IF H2 = 3 AND H3 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H2' TO WS-FIELD
+            IF H2 = 3 AND H3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 3 ACTUAL ' H2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H3 EXPECTED 1 ACTUAL ' H3
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING P2 REMAINDER P3
-            IF P2 = 3 AND P3 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'P2' TO WS-FIELD
+            IF P2 = 3 AND P3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P2 EXPECTED 3 ACTUAL ' P2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P3 EXPECTED 1 ACTUAL ' P3
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING Z2 REMAINDER Z3
-            IF Z2 = 3 AND Z3 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'Z2' TO WS-FIELD
+            IF Z2 = 3 AND Z3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z2 EXPECTED 3 ACTUAL ' Z2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z3 EXPECTED 1 ACTUAL ' Z3
+                PERFORM BAD.
            DIVIDE 7 BY 2 GIVING D2 
-            IF D2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D2' TO WS-FIELD
+            IF D2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D2 EXPECTED 3.5 ACTUAL ' D2
+                PERFORM BAD.
            DIVIDE 7 BY 2 GIVING E2 
-            IF E2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E2' TO WS-FIELD
+            IF E2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E2 EXPECTED 3.5 ACTUAL ' E2
+                PERFORM BAD.
            DIVIDE 7 BY 2 GIVING W2 REMAINDER W3
-            IF W2 = 3 AND W3 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'W2' TO WS-FIELD
+            IF W2 = 3 AND W3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W2 EXPECTED 3 ACTUAL ' W2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W3 EXPECTED 1 ACTUAL ' W3
+                PERFORM BAD.
            MOVE 7 TO D2
            DIVIDE 2 INTO D2 
-            IF D2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'D2' TO WS-FIELD
+            IF D2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D2 EXPECTED 3.5 ACTUAL ' D2
+                PERFORM BAD.
            MOVE 7 TO E2
            DIVIDE 2 INTO E2 
-            IF E2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'E2' TO WS-FIELD
+            IF E2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E2 EXPECTED 3.5 ACTUAL ' E2
+                PERFORM BAD.
            MOVE 7 TO D2
-           DIVIDE D2 BY 2 
-            IF D2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+           DIVIDE D2 BY 2 GIVING D2
+            ADD 1 TO TEST-NUM
+            MOVE 'D2' TO WS-FIELD
+            IF D2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D2 EXPECTED 3.5 ACTUAL ' D2
+                PERFORM BAD.
            MOVE 7 TO E2
-           DIVIDE E2 BY 2 
-            IF E2 = 3.5 PERFORM GOOD ELSE PERFORM BAD.
+           DIVIDE E2 BY 2 GIVING E2
+            ADD 1 TO TEST-NUM
+            MOVE 'E2' TO WS-FIELD
+            IF E2 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E2 EXPECTED 3.5 ACTUAL ' E2
+                PERFORM BAD.
       * TEST ADD WITH MULT SOURCE AND TARGETS
            MOVE 0 TO H1 H2
            ADD 1 2 3 TO H1 H2
-           IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 6 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 6 ACTUAL ' H2
+                PERFORM BAD.
            ADD 1 2 3 GIVING H1 H2
-           IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 6 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 6 ACTUAL ' H2
+                PERFORM BAD.
            ADD 1 2 TO 3 GIVING H1 H2
-           IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 6 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 6 ACTUAL ' H2
+                PERFORM BAD.
       * TEST SUBTRACT WITH MULT SOURCE AND TARGETS
            MOVE 7 TO H1 H2
            SUBTRACT 1 2 3 FROM H1 H2
-           IF H1 = 1 AND H2 = 1 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 AND H2 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 1 ACTUAL ' H2
+                PERFORM BAD.
            SUBTRACT 1 2 3 FROM 8 GIVING H1 H2
-           IF H1 = 2 AND H2 = 2 PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 2 AND H2 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 2 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 2 ACTUAL ' H2
+                PERFORM BAD.
       * TEST DIVIDE WITH MULT TARGETS 
            MOVE 3 TO H1 H2
            DIVIDE 2 INTO H1 H2
-           IF H1 = 1 AND H2 = 1 
-              PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 1 AND H2 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 1 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 1 ACTUAL ' H2
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING H1 H2
-           IF H1 = 3 AND H2 = 3 
-              PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 3 AND H2 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 3 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 3 ACTUAL ' H2
+                PERFORM BAD.
            DIVIDE 2 INTO 7 GIVING H1 REMAINDER H2
-           IF H1 = 3 AND H2 = 1 
-              PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 3 AND H2 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 3 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 1 ACTUAL ' H2
+                PERFORM BAD.
       * TEST MULTIPLY WITH MULT MULTIPLIERS AND MULT GIVING
            MOVE 3 TO H1
            MULTIPLY 2 BY H1   
-           IF H1 = 6 
-              PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 6 ACTUAL ' H1
+                PERFORM BAD.
            MOVE 3 TO H1
            MULTIPLY 2 BY H1 H1  
-           IF H1 = 12 
-              PERFORM GOOD ELSE PERFORM BAD.
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 12 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 12 ACTUAL ' H1
+                PERFORM BAD.
            MULTIPLY 3 BY 2 GIVING H1 H2  
-           IF H1 = 6 AND H2 = 6 
-              PERFORM GOOD ELSE PERFORM BAD.
-           DISPLAY 'TESTCMP1 GOOD TESTS =' GOOD
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 6 AND H2 = 6 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 6 ACTUAL ' H1
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 6 ACTUAL ' H2
+                PERFORM BAD.
+           PERFORM COMPUTE-TESTS
+           PERFORM ROUNDED-TESTS
+           PERFORM SIZE-ERROR-TESTS
+           PERFORM EXTENDED-TYPE-TESTS
+           PERFORM BOUNDARY-TESTS
+           PERFORM DIVIDE-REMAINDER-TESTS
+           DISPLAY 'TESTCMP1 GOOD TESTS =' GOOD-COUNT
+           DISPLAY 'TESTCMP1 BAD TESTS =' BAD-COUNT
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM HISTORY-COMPARE-AND-UPDATE
            STOP RUN.
+      *----------------------------------------------------------------
+      * GOOD/BAD ARE PERFORMED BY EVERY CHECK ABOVE.  BAD NO LONGER
+      * STOPS THE RUN SO ONE PASS REPORTS EVERY FAILING CHECK.  BOTH
+      * NOW ALSO TALLY THE PER-OPERATION/PER-DATATYPE SUMMARY CELL FOR
+      * THE CHECK THAT JUST RAN, KEYED OFF THE SAME WS-SECT/WS-FIELD
+      * EVERY CHECK SITE ALREADY SETS.
+      *----------------------------------------------------------------
        GOOD.
-           ADD 1 TO GOOD.
+           ADD 1 TO GOOD-COUNT
+           PERFORM CATEGORY-INDEX
+           ADD 1 TO SUM-GOOD (OP-IDX TYP-IDX).
        BAD.
+           ADD 1 TO BAD-COUNT
            MOVE 16 TO RETURN-CODE
-           STOP RUN.
+           PERFORM CATEGORY-INDEX
+           ADD 1 TO SUM-BAD (OP-IDX TYP-IDX).
+      *----------------------------------------------------------------
+      * CATEGORY-INDEX - DERIVE THE SUMMARY TABLE CELL FOR THE CHECK
+      * THAT JUST COMPLETED FROM WS-SECT (NAMES THE OPERATION) AND
+      * WS-FIELD (NAMES THE FIELD, WHOSE FIRST CHARACTER NAMES ITS
+      * DATA TYPE COLUMN).
+      *----------------------------------------------------------------
+       CATEGORY-INDEX.
+           MOVE 0 TO WS-TALLY
+           INSPECT WS-SECT TALLYING WS-TALLY FOR ALL 'SIZE ERROR'
+           IF WS-TALLY > 0
+               MOVE 7 TO OP-IDX
+           ELSE
+               MOVE 0 TO WS-TALLY
+               INSPECT WS-SECT TALLYING WS-TALLY FOR ALL 'NOT ROUNDED'
+               IF WS-TALLY > 0
+                   PERFORM CATEGORY-INDEX-OP
+               ELSE
+                   MOVE 0 TO WS-TALLY
+                   INSPECT WS-SECT TALLYING WS-TALLY FOR ALL 'ROUNDED'
+                   IF WS-TALLY > 0
+                       MOVE 6 TO OP-IDX
+                   ELSE
+                       PERFORM CATEGORY-INDEX-OP.
+           IF WS-FIELD (1:1) = 'D' MOVE 1 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'E' MOVE 2 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'W' MOVE 3 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'G' MOVE 4 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'H' MOVE 5 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'P' MOVE 6 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'Z' MOVE 7 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'C' MOVE 8 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'N' MOVE 9 TO TYP-IDX ELSE
+           IF WS-FIELD (1:1) = 'L' MOVE 10 TO TYP-IDX ELSE
+               MOVE 1 TO TYP-IDX.
+      *----------------------------------------------------------------
+      * CATEGORY-INDEX-OP - DISTINGUISH ADD/SUBTRACT/MULTIPLY/DIVIDE/
+      * COMPUTE ONCE SIZE ERROR AND ROUNDED HAVE BEEN RULED OUT.  A
+      * BANNER LIKE 'DIVIDE NOT ROUNDED GOOD' CONTAINS THE SUBSTRING
+      * 'ROUNDED' BUT IS A DIVIDE CHECK, NOT A ROUNDED-CLAUSE CHECK,
+      * WHICH IS WHY CATEGORY-INDEX ROUTES IT HERE INSTEAD OF TALLYING
+      * 'ROUNDED' DIRECTLY AGAINST IT.
+      *----------------------------------------------------------------
+       CATEGORY-INDEX-OP.
+           MOVE 0 TO WS-TALLY
+           INSPECT WS-SECT TALLYING WS-TALLY FOR ALL 'COMPUTE'
+           IF WS-TALLY > 0
+               MOVE 5 TO OP-IDX
+           ELSE
+               MOVE 0 TO WS-TALLY
+               INSPECT WS-SECT TALLYING WS-TALLY
+                   FOR ALL 'SUBTRACT'
+               IF WS-TALLY > 0
+                   MOVE 2 TO OP-IDX
+               ELSE
+                   MOVE 0 TO WS-TALLY
+                   INSPECT WS-SECT TALLYING WS-TALLY
+                       FOR ALL 'MULTIPLY'
+                   IF WS-TALLY > 0
+                       MOVE 3 TO OP-IDX
+                   ELSE
+                       MOVE 0 TO WS-TALLY
+                       INSPECT WS-SECT TALLYING WS-TALLY
+                           FOR ALL 'DIVIDE'
+                       IF WS-TALLY > 0
+                           MOVE 4 TO OP-IDX
+                       ELSE
+                           MOVE 1 TO OP-IDX.
+      *----------------------------------------------------------------
+      * WRITE-SUMMARY-REPORT - ONE LINE PER OPERATION/DATATYPE CELL
+      * THAT WAS EVER TALLIED, REPLACING THE OLD SINGLE AGGREGATE
+      * GOOD COUNT WITH A BREAKDOWN THAT SHOWS WHICH COMBINATIONS ARE
+      * WEAK ACROSS SUCCESSIVE COMPILER BUILDS.
+      *----------------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE 1 TO OP-IDX
+           PERFORM WRITE-SUMMARY-OP UNTIL OP-IDX > 7
+           CLOSE SUMMARY-FILE.
+       WRITE-SUMMARY-OP.
+           MOVE 1 TO TYP-IDX
+           PERFORM WRITE-SUMMARY-CELL UNTIL TYP-IDX > 10
+           ADD 1 TO OP-IDX.
+       WRITE-SUMMARY-CELL.
+           IF SUM-GOOD (OP-IDX TYP-IDX) > 0
+               OR SUM-BAD (OP-IDX TYP-IDX) > 0
+               MOVE OP-NAME (OP-IDX) TO SL-OP
+               MOVE TYPE-NAME (TYP-IDX) TO SL-TYPE
+               MOVE SUM-GOOD (OP-IDX TYP-IDX) TO SL-GOOD
+               MOVE SUM-BAD (OP-IDX TYP-IDX) TO SL-BAD
+               MOVE SUMMARY-LINE TO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD.
+           ADD 1 TO TYP-IDX.
+      *----------------------------------------------------------------
+      * HISTORY-COMPARE-AND-UPDATE - LOAD LAST BUILD'S PER-CELL PASS/
+      * FAIL STATUS FROM THE HISTORY FILE, FLAG ANY CELL THAT PASSED
+      * LAST TIME AND FAILS NOW, THEN APPEND THIS RUN'S STATUSES.  THE
+      * FILE IS APPEND-ONLY, SO THE LATEST RECORD FOR A GIVEN
+      * OPERATION/TYPE IS ITS MOST RECENT RESULT; LOAD-HISTORY RELIES
+      * ON THAT BY LETTING A LATER RECORD OVERWRITE AN EARLIER ONE IN
+      * PREV-STATUS-TABLE AS IT READS THROUGH THE WHOLE FILE.  OPEN
+      * EXTEND ON A FILE THAT DOESN'T EXIST YET FAILS IN THIS RUNTIME,
+      * SO THE FIRST RUN CREATES IT WITH OPEN OUTPUT INSTEAD.
+      *----------------------------------------------------------------
+       HISTORY-COMPARE-AND-UPDATE.
+           PERFORM LOAD-HISTORY
+           OPEN EXTEND HISTORY-FILE
+           IF HIST-FILE-STATUS = '35'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE 1 TO OP-IDX
+           PERFORM HISTORY-OP-PASS UNTIL OP-IDX > 7
+           CLOSE HISTORY-FILE.
+       LOAD-HISTORY.
+           MOVE SPACES TO PREV-STATUS-TABLE
+           OPEN INPUT HISTORY-FILE
+           IF HIST-FILE-STATUS = '00'
+               PERFORM READ-HISTORY-RECORD UNTIL HIST-FILE-STATUS = '10'
+               CLOSE HISTORY-FILE
+           END-IF.
+       READ-HISTORY-RECORD.
+           READ HISTORY-FILE
+               AT END MOVE '10' TO HIST-FILE-STATUS
+               NOT AT END PERFORM STORE-HISTORY-RECORD
+           END-READ.
+       STORE-HISTORY-RECORD.
+           MOVE 1 TO OP-IDX
+           PERFORM OP-LOOKUP UNTIL OP-IDX > 7
+               OR OP-NAME (OP-IDX) = HFR-OP
+           MOVE 1 TO TYP-IDX
+           PERFORM TYPE-LOOKUP UNTIL TYP-IDX > 10
+               OR TYPE-NAME (TYP-IDX) = HFR-TYPE
+           IF OP-IDX < 8 AND TYP-IDX < 11
+               MOVE HFR-STATUS TO PREV-STATUS-TYPE (OP-IDX TYP-IDX).
+       OP-LOOKUP.
+           ADD 1 TO OP-IDX.
+       TYPE-LOOKUP.
+           ADD 1 TO TYP-IDX.
+       HISTORY-OP-PASS.
+           MOVE 1 TO TYP-IDX
+           PERFORM HISTORY-CELL-PASS UNTIL TYP-IDX > 10
+           ADD 1 TO OP-IDX.
+       HISTORY-CELL-PASS.
+           IF SUM-GOOD (OP-IDX TYP-IDX) > 0
+               OR SUM-BAD (OP-IDX TYP-IDX) > 0
+               IF SUM-BAD (OP-IDX TYP-IDX) > 0
+                   MOVE 'F' TO CURR-STATUS
+               ELSE
+                   MOVE 'P' TO CURR-STATUS
+               END-IF
+               IF PREV-STATUS-TYPE (OP-IDX TYP-IDX) = 'P'
+                   AND CURR-STATUS = 'F'
+                   DISPLAY 'REGRESSION: ' OP-NAME (OP-IDX) ' '
+                       TYPE-NAME (TYP-IDX)
+                       ' PASSED LAST BUILD, FAILS THIS BUILD'
+               END-IF
+               MOVE OP-NAME (OP-IDX) TO HFR-OP
+               MOVE TYPE-NAME (TYP-IDX) TO HFR-TYPE
+               MOVE CURR-STATUS TO HFR-STATUS
+               WRITE HISTORY-FILE-RECORD.
+           ADD 1 TO TYP-IDX.
+      *----------------------------------------------------------------
+      * COMPUTE COVERAGE - THE STARTUP BANNER HAS ALWAYS PROMISED THIS.
+      *----------------------------------------------------------------
+       COMPUTE-TESTS.
+           DISPLAY 'TESTCMP1 COMPUTE GOOD'
+           MOVE 'COMPUTE GOOD' TO WS-SECT
+           MOVE 3 TO D2 E2 W2 G2 H2 P2 Z2
+           COMPUTE D1 = D2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 7 ACTUAL ' D1
+                PERFORM BAD.
+           COMPUTE E1 = E2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 7 ACTUAL ' E1
+                PERFORM BAD.
+           COMPUTE W1 = W2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 7 ACTUAL ' W1
+                PERFORM BAD.
+           COMPUTE G1 = G2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 7 ACTUAL ' G1
+                PERFORM BAD.
+           COMPUTE H1 = H2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 7 ACTUAL ' H1
+                PERFORM BAD.
+           COMPUTE P1 = P2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 7 ACTUAL ' P1
+                PERFORM BAD.
+           COMPUTE Z1 = Z2 * 3 - 2
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 7 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 7 ACTUAL ' Z1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 COMPUTE DIV GOOD'
+           MOVE 'COMPUTE DIV GOOD' TO WS-SECT
+           MOVE 2 TO D1 E1 W1 G1 H1 P1 Z1
+           MOVE 3 TO D2 E2 W2 G2 H2 P2 Z2
+           COMPUTE D1 = (D1 + D2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 2.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 2.5 ACTUAL ' D1
+                PERFORM BAD.
+           COMPUTE E1 = (E1 + E2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 2.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 2.5 ACTUAL ' E1
+                PERFORM BAD.
+           COMPUTE W1 = (W1 + W2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 2 ACTUAL ' W1
+                PERFORM BAD.
+           COMPUTE G1 = (G1 + G2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 2 ACTUAL ' G1
+                PERFORM BAD.
+           COMPUTE H1 = (H1 + H2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 2 ACTUAL ' H1
+                PERFORM BAD.
+           COMPUTE P1 = (P1 + P2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 2 ACTUAL ' P1
+                PERFORM BAD.
+           COMPUTE Z1 = (Z1 + Z2) / 2
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 2 ACTUAL ' Z1
+                PERFORM BAD.
+      *----------------------------------------------------------------
+      * ROUNDED COVERAGE - FRACTIONAL OPERANDS, HAND-COMPUTED EXPECTEDS.
+      * 7/2 = 3.5 ROUNDS TO 4 (AWAY FROM ZERO) ON THE FIXED-DECIMAL
+      * FIELDS; THE FLOATING FIELDS HAVE NO FIXED DECIMAL PLACES TO
+      * ROUND AWAY, SO ROUNDED HAS NO EFFECT AND 3.5 IS RETAINED.
+      *----------------------------------------------------------------
+       ROUNDED-TESTS.
+           DISPLAY 'TESTCMP1 ROUNDED DIVIDE GOOD'
+           MOVE 'ROUNDED DIVIDE GOOD' TO WS-SECT
+           DIVIDE 7 BY 2 GIVING D1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 3.5 ACTUAL ' D1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING E1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 3.5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 3.5 ACTUAL ' E1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING W1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 4 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 4 ACTUAL ' W1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING G1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 4 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 4 ACTUAL ' G1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING H1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 4 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 4 ACTUAL ' H1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING P1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 4 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 4 ACTUAL ' P1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING Z1 ROUNDED
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 4 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 4 ACTUAL ' Z1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 DIVIDE NOT ROUNDED GOOD'
+           MOVE 'DIVIDE NOT ROUNDED GOOD' TO WS-SECT
+           DIVIDE 7 BY 2 GIVING W1
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 3 ACTUAL ' W1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 3 ACTUAL ' H1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING P1
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 3 ACTUAL ' P1
+                PERFORM BAD.
+           DIVIDE 7 BY 2 GIVING Z1
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 3 ACTUAL ' Z1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 ROUNDED COMPUTE GOOD'
+           MOVE 'ROUNDED COMPUTE GOOD' TO WS-SECT
+           MOVE 1.25 TO D1
+           MOVE 1.25 TO E1
+           COMPUTE H1 ROUNDED = D1 * 2
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 3 ACTUAL ' H1
+                PERFORM BAD.
+           COMPUTE P1 ROUNDED = E1 * 2
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 3 ACTUAL ' P1
+                PERFORM BAD.
+      *----------------------------------------------------------------
+      * ON SIZE ERROR - DELIBERATE PICTURE OVERFLOW AND DIVIDE BY ZERO.
+      * WS-SIZE-ERR IS SET TO 'Y' ONLY INSIDE THE IMPERATIVE'S OWN
+      * ON SIZE ERROR PHRASE, SO A GOOD RESULT PROVES THE COMPILER
+      * ACTUALLY RAISED THE CONDITION RATHER THAN TRUNCATING SILENTLY.
+      *----------------------------------------------------------------
+       SIZE-ERROR-TESTS.
+           DISPLAY 'TESTCMP1 SIZE ERROR OVERFLOW GOOD'
+           MOVE 'SIZE ERROR OVERFLOW GOOD' TO WS-SECT
+           MOVE 9999 TO H1
+           MOVE 'N' TO WS-SIZE-ERR
+           ADD 1 TO H1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-ADD
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 OVERFLOW NOT DETECTED'
+                PERFORM BAD.
+           MOVE 9999 TO P1
+           MOVE 'N' TO WS-SIZE-ERR
+           ADD 1 TO P1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-ADD
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 OVERFLOW NOT DETECTED'
+                PERFORM BAD.
+           MOVE 9999 TO Z1
+           MOVE 'N' TO WS-SIZE-ERR
+           ADD 1 TO Z1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-ADD
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 OVERFLOW NOT DETECTED'
+                PERFORM BAD.
+           MOVE 999999999 TO W1
+           MOVE 'N' TO WS-SIZE-ERR
+           ADD 1 TO W1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-ADD
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 OVERFLOW NOT DETECTED'
+                PERFORM BAD.
+           MOVE 999999999999999999 TO G1
+           MOVE 'N' TO WS-SIZE-ERR
+           MULTIPLY 2 BY G1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-MULTIPLY
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 OVERFLOW NOT DETECTED'
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 SIZE ERROR DIVIDE BY ZERO GOOD'
+           MOVE 'SIZE ERROR DIVIDE BY ZERO GOOD' TO WS-SECT
+           MOVE 1 TO D1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE D1 BY ZERO-DIVISOR GIVING D1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+           MOVE 1 TO E1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE E1 BY ZERO-DIVISOR GIVING E1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+           MOVE 1 TO W1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE W1 BY ZERO-DIVISOR GIVING W1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+           MOVE 1 TO G1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE G1 BY ZERO-DIVISOR GIVING G1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+           MOVE 1 TO H1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE H1 BY ZERO-DIVISOR GIVING H1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+           MOVE 1 TO P1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE P1 BY ZERO-DIVISOR GIVING P1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+           MOVE 1 TO Z1
+           MOVE 'N' TO WS-SIZE-ERR
+           DIVIDE Z1 BY ZERO-DIVISOR GIVING Z1
+               ON SIZE ERROR MOVE 'Y' TO WS-SIZE-ERR
+           END-DIVIDE
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF WS-SIZE-ERR = 'Y' PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 DIVIDE BY ZERO NOT DETECTED'
+                PERFORM BAD.
+      *----------------------------------------------------------------
+      * EXTENDED OPERAND MATRIX - COMP-4, COMP-5, AND SIGN IS LEADING
+      * SEPARATE FIELDS (C1-C3, N1-N3, L1-L3), SAME 1/2/3 PATTERN AS
+      * THE D/E/W/G/H/P/Z COLUMNS, PLUS AN INTEROP CHECK AGAINST AN
+      * EXISTING COLUMN TO PROVE THE NEW TYPES MOVE CLEANLY.
+      *----------------------------------------------------------------
+       EXTENDED-TYPE-TESTS.
+           DISPLAY 'TESTCMP1 ADD COMP-4 GOOD'
+           MOVE 'ADD COMP-4 GOOD' TO WS-SECT
+           MOVE 1 TO C1
+           ADD C2 TO C1
+            ADD 1 TO TEST-NUM
+            MOVE 'C1' TO WS-FIELD
+            IF C1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD C1 EXPECTED 3 ACTUAL ' C1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 SUBTRACT COMP-4 GOOD'
+           MOVE 'SUBTRACT COMP-4 GOOD' TO WS-SECT
+           MOVE 1 TO C1
+           SUBTRACT C2 FROM C1
+            ADD 1 TO TEST-NUM
+            MOVE 'C1' TO WS-FIELD
+            IF C1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD C1 EXPECTED -1 ACTUAL ' C1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 MULTIPLY COMP-4 GOOD'
+           MOVE 'MULTIPLY COMP-4 GOOD' TO WS-SECT
+           MOVE 1 TO C1
+           MULTIPLY C3 BY C1
+            ADD 1 TO TEST-NUM
+            MOVE 'C1' TO WS-FIELD
+            IF C1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD C1 EXPECTED 3 ACTUAL ' C1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 DIVIDE COMP-4 GOOD'
+           MOVE 'DIVIDE COMP-4 GOOD' TO WS-SECT
+           MOVE 2 TO C1
+           DIVIDE C3 INTO C1 GIVING C1
+            ADD 1 TO TEST-NUM
+            MOVE 'C1' TO WS-FIELD
+            IF C1 = 0 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD C1 EXPECTED 0 ACTUAL ' C1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 ADD COMP-5 GOOD'
+           MOVE 'ADD COMP-5 GOOD' TO WS-SECT
+           MOVE 1 TO N1
+           ADD N2 TO N1
+            ADD 1 TO TEST-NUM
+            MOVE 'N1' TO WS-FIELD
+            IF N1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD N1 EXPECTED 3 ACTUAL ' N1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 SUBTRACT COMP-5 GOOD'
+           MOVE 'SUBTRACT COMP-5 GOOD' TO WS-SECT
+           MOVE 1 TO N1
+           SUBTRACT N2 FROM N1
+            ADD 1 TO TEST-NUM
+            MOVE 'N1' TO WS-FIELD
+            IF N1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD N1 EXPECTED -1 ACTUAL ' N1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 MULTIPLY COMP-5 GOOD'
+           MOVE 'MULTIPLY COMP-5 GOOD' TO WS-SECT
+           MOVE 1 TO N1
+           MULTIPLY N3 BY N1
+            ADD 1 TO TEST-NUM
+            MOVE 'N1' TO WS-FIELD
+            IF N1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD N1 EXPECTED 3 ACTUAL ' N1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 DIVIDE COMP-5 GOOD'
+           MOVE 'DIVIDE COMP-5 GOOD' TO WS-SECT
+           MOVE 2 TO N1
+           DIVIDE N3 INTO N1 GIVING N1
+            ADD 1 TO TEST-NUM
+            MOVE 'N1' TO WS-FIELD
+            IF N1 = 0 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD N1 EXPECTED 0 ACTUAL ' N1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 ADD SIGN LEADING SEPARATE GOOD'
+           MOVE 'ADD SIGN LEADING SEPARATE GOOD' TO WS-SECT
+           MOVE 1 TO L1
+           ADD L2 TO L1
+            ADD 1 TO TEST-NUM
+            MOVE 'L1' TO WS-FIELD
+            IF L1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD L1 EXPECTED 3 ACTUAL ' L1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 SUBTRACT SIGN LEADING SEPARATE GOOD'
+           MOVE 'SUBTRACT SIGN LEADING SEPARATE GOOD' TO WS-SECT
+           MOVE 1 TO L1
+           SUBTRACT L2 FROM L1
+            ADD 1 TO TEST-NUM
+            MOVE 'L1' TO WS-FIELD
+            IF L1 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD L1 EXPECTED -1 ACTUAL ' L1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 MULTIPLY SIGN LEADING SEPARATE GOOD'
+           MOVE 'MULTIPLY SIGN LEADING SEPARATE GOOD' TO WS-SECT
+           MOVE 1 TO L1
+           MULTIPLY L3 BY L1
+            ADD 1 TO TEST-NUM
+            MOVE 'L1' TO WS-FIELD
+            IF L1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD L1 EXPECTED 3 ACTUAL ' L1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 DIVIDE SIGN LEADING SEPARATE GOOD'
+           MOVE 'DIVIDE SIGN LEADING SEPARATE GOOD' TO WS-SECT
+           MOVE 2 TO L1
+           DIVIDE L3 INTO L1 GIVING L1
+            ADD 1 TO TEST-NUM
+            MOVE 'L1' TO WS-FIELD
+            IF L1 = 0 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD L1 EXPECTED 0 ACTUAL ' L1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 ADD INTEROP GOOD'
+           MOVE 'ADD INTEROP GOOD' TO WS-SECT
+           MOVE 1 TO C1
+           MOVE 1 TO N1
+           MOVE 1 TO L1
+           MOVE 1 TO H1
+           ADD C1 TO H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 2 ACTUAL ' H1
+                PERFORM BAD.
+           MOVE 1 TO H1
+           ADD N1 TO H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 2 ACTUAL ' H1
+                PERFORM BAD.
+           MOVE 1 TO H1
+           ADD L1 TO H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 2 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 2 ACTUAL ' H1
+                PERFORM BAD.
+      *----------------------------------------------------------------
+      * BOUNDARY AND ZERO-VALUE OPERANDS - EVERY OTHER PASS IN THIS
+      * PROGRAM SEEDS ITS FIELDS WITH 1/2/3.  THIS PASS ADDS A ZERO
+      * OPERAND FOR EVERY DATA TYPE, THE LARGEST VALUE EACH OF THE
+      * SMALLER PICTURE CLAUSES CAN HOLD, AND A MISMATCHED-SCALE
+      * OPERAND (A FRACTIONAL FLOATING FIELD ADDED INTO AN INTEGER
+      * FIELD) TO CATCH TRUNCATION AND SCALE-MISMATCH BUGS THAT ONLY
+      * SHOW UP AT THE EDGES.
+      *----------------------------------------------------------------
+       BOUNDARY-TESTS.
+           DISPLAY 'TESTCMP1 ADD ZERO OPERAND GOOD'
+           MOVE 'ADD ZERO OPERAND GOOD' TO WS-SECT
+           MOVE 5 TO D1
+           MOVE 0 TO D2
+           ADD D2 TO D1
+            ADD 1 TO TEST-NUM
+            MOVE 'D1' TO WS-FIELD
+            IF D1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD D1 EXPECTED 5 ACTUAL ' D1
+                PERFORM BAD.
+           MOVE 5 TO E1
+           MOVE 0 TO E2
+           ADD E2 TO E1
+            ADD 1 TO TEST-NUM
+            MOVE 'E1' TO WS-FIELD
+            IF E1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD E1 EXPECTED 5 ACTUAL ' E1
+                PERFORM BAD.
+           MOVE 5 TO W1
+           MOVE 0 TO W2
+           ADD W2 TO W1
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 5 ACTUAL ' W1
+                PERFORM BAD.
+           MOVE 5 TO G1
+           MOVE 0 TO G2
+           ADD G2 TO G1
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 5 ACTUAL ' G1
+                PERFORM BAD.
+           MOVE 5 TO H1
+           MOVE 0 TO H2
+           ADD H2 TO H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 5 ACTUAL ' H1
+                PERFORM BAD.
+           MOVE 5 TO P1
+           MOVE 0 TO P2
+           ADD P2 TO P1
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 5 ACTUAL ' P1
+                PERFORM BAD.
+           MOVE 5 TO Z1
+           MOVE 0 TO Z2
+           ADD Z2 TO Z1
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 5 ACTUAL ' Z1
+                PERFORM BAD.
+           MOVE 5 TO C1
+           MOVE 0 TO C2
+           ADD C2 TO C1
+            ADD 1 TO TEST-NUM
+            MOVE 'C1' TO WS-FIELD
+            IF C1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD C1 EXPECTED 5 ACTUAL ' C1
+                PERFORM BAD.
+           MOVE 5 TO N1
+           MOVE 0 TO N2
+           ADD N2 TO N1
+            ADD 1 TO TEST-NUM
+            MOVE 'N1' TO WS-FIELD
+            IF N1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD N1 EXPECTED 5 ACTUAL ' N1
+                PERFORM BAD.
+           MOVE 5 TO L1
+           MOVE 0 TO L2
+           ADD L2 TO L1
+            ADD 1 TO TEST-NUM
+            MOVE 'L1' TO WS-FIELD
+            IF L1 = 5 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD L1 EXPECTED 5 ACTUAL ' L1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 ADD PICTURE BOUNDARY MAXIMUM GOOD'
+           MOVE 'ADD PICTURE BOUNDARY MAXIMUM GOOD' TO WS-SECT
+           MOVE 9999 TO H1
+           MOVE 0 TO H2
+           ADD H2 TO H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 9999 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 9999 ACTUAL ' H1
+                PERFORM BAD.
+           MOVE 9999 TO P1
+           MOVE 0 TO P2
+           ADD P2 TO P1
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 9999 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 9999 ACTUAL ' P1
+                PERFORM BAD.
+           MOVE 9999 TO Z1
+           MOVE 0 TO Z2
+           ADD Z2 TO Z1
+            ADD 1 TO TEST-NUM
+            MOVE 'Z1' TO WS-FIELD
+            IF Z1 = 9999 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z1 EXPECTED 9999 ACTUAL ' Z1
+                PERFORM BAD.
+           MOVE 999999999 TO W1
+           MOVE 0 TO W2
+           ADD W2 TO W1
+            ADD 1 TO TEST-NUM
+            MOVE 'W1' TO WS-FIELD
+            IF W1 = 999999999 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W1 EXPECTED 999999999 ACTUAL ' W1
+                PERFORM BAD.
+           MOVE 999999999999999999 TO G1
+           MOVE 0 TO G2
+           ADD G2 TO G1
+            ADD 1 TO TEST-NUM
+            MOVE 'G1' TO WS-FIELD
+            IF G1 = 999999999999999999 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G1 EXPECTED 999999999999999999 ACTUAL ' G1
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 ADD MISMATCHED SCALE GOOD'
+           MOVE 'ADD MISMATCHED SCALE GOOD' TO WS-SECT
+           MOVE 1 TO H1
+           MOVE 2.5 TO D1
+           ADD D1 TO H1
+            ADD 1 TO TEST-NUM
+            MOVE 'H1' TO WS-FIELD
+            IF H1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H1 EXPECTED 3 ACTUAL ' H1
+                PERFORM BAD.
+           MOVE 1 TO P1
+           MOVE 2.5 TO E1
+           ADD E1 TO P1
+            ADD 1 TO TEST-NUM
+            MOVE 'P1' TO WS-FIELD
+            IF P1 = 3 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P1 EXPECTED 3 ACTUAL ' P1
+                PERFORM BAD.
+      *----------------------------------------------------------------
+      * DIVIDE REMAINDER SIGN CONVENTION - THE REMAINDER TAKES THE SIGN
+      * OF THE DIVIDEND AND THE QUOTIENT TRUNCATES TOWARD ZERO.  THE
+      * EXISTING REMAINDER CHECKS ONLY EVER DIVIDE POSITIVE VALUES, SO
+      * THIS PASS ADDS A NEGATIVE DIVIDEND, A NEGATIVE DIVISOR, AND
+      * BOTH NEGATIVE ACROSS THE W/G/H/P/Z INTEGER FIELDS.
+      *----------------------------------------------------------------
+       DIVIDE-REMAINDER-TESTS.
+           DISPLAY 'TESTCMP1 DIVIDE REM NEG DIVIDEND GOOD'
+           MOVE 'DIVIDE REM NEG DIVIDEND GOOD' TO WS-SECT
+           DIVIDE 2 INTO -7 GIVING W2 REMAINDER W3
+            ADD 1 TO TEST-NUM
+            MOVE 'W2' TO WS-FIELD
+            IF W2 = -3 AND W3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W2 EXPECTED -3 ACTUAL ' W2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W3 EXPECTED -1 ACTUAL ' W3
+                PERFORM BAD.
+           DIVIDE 2 INTO -7 GIVING G2 REMAINDER G3
+            ADD 1 TO TEST-NUM
+            MOVE 'G2' TO WS-FIELD
+            IF G2 = -3 AND G3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G2 EXPECTED -3 ACTUAL ' G2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G3 EXPECTED -1 ACTUAL ' G3
+                PERFORM BAD.
+           DIVIDE 2 INTO -7 GIVING H2 REMAINDER H3
+            ADD 1 TO TEST-NUM
+            MOVE 'H2' TO WS-FIELD
+            IF H2 = -3 AND H3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED -3 ACTUAL ' H2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H3 EXPECTED -1 ACTUAL ' H3
+                PERFORM BAD.
+           DIVIDE 2 INTO -7 GIVING P2 REMAINDER P3
+            ADD 1 TO TEST-NUM
+            MOVE 'P2' TO WS-FIELD
+            IF P2 = -3 AND P3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P2 EXPECTED -3 ACTUAL ' P2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P3 EXPECTED -1 ACTUAL ' P3
+                PERFORM BAD.
+           DIVIDE 2 INTO -7 GIVING Z2 REMAINDER Z3
+            ADD 1 TO TEST-NUM
+            MOVE 'Z2' TO WS-FIELD
+            IF Z2 = -3 AND Z3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z2 EXPECTED -3 ACTUAL ' Z2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z3 EXPECTED -1 ACTUAL ' Z3
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 DIVIDE REM NEG DIVISOR GOOD'
+           MOVE 'DIVIDE REM NEG DIVISOR GOOD' TO WS-SECT
+           DIVIDE -2 INTO 7 GIVING W2 REMAINDER W3
+            ADD 1 TO TEST-NUM
+            MOVE 'W2' TO WS-FIELD
+            IF W2 = -3 AND W3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W2 EXPECTED -3 ACTUAL ' W2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W3 EXPECTED 1 ACTUAL ' W3
+                PERFORM BAD.
+           DIVIDE -2 INTO 7 GIVING G2 REMAINDER G3
+            ADD 1 TO TEST-NUM
+            MOVE 'G2' TO WS-FIELD
+            IF G2 = -3 AND G3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G2 EXPECTED -3 ACTUAL ' G2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G3 EXPECTED 1 ACTUAL ' G3
+                PERFORM BAD.
+           DIVIDE -2 INTO 7 GIVING H2 REMAINDER H3
+            ADD 1 TO TEST-NUM
+            MOVE 'H2' TO WS-FIELD
+            IF H2 = -3 AND H3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED -3 ACTUAL ' H2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H3 EXPECTED 1 ACTUAL ' H3
+                PERFORM BAD.
+           DIVIDE -2 INTO 7 GIVING P2 REMAINDER P3
+            ADD 1 TO TEST-NUM
+            MOVE 'P2' TO WS-FIELD
+            IF P2 = -3 AND P3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P2 EXPECTED -3 ACTUAL ' P2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P3 EXPECTED 1 ACTUAL ' P3
+                PERFORM BAD.
+           DIVIDE -2 INTO 7 GIVING Z2 REMAINDER Z3
+            ADD 1 TO TEST-NUM
+            MOVE 'Z2' TO WS-FIELD
+            IF Z2 = -3 AND Z3 = 1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z2 EXPECTED -3 ACTUAL ' Z2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z3 EXPECTED 1 ACTUAL ' Z3
+                PERFORM BAD.
+           DISPLAY 'TESTCMP1 DIVIDE REM NEG BOTH GOOD'
+           MOVE 'DIVIDE REM NEG BOTH GOOD' TO WS-SECT
+           DIVIDE -2 INTO -7 GIVING W2 REMAINDER W3
+            ADD 1 TO TEST-NUM
+            MOVE 'W2' TO WS-FIELD
+            IF W2 = 3 AND W3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W2 EXPECTED 3 ACTUAL ' W2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD W3 EXPECTED -1 ACTUAL ' W3
+                PERFORM BAD.
+           DIVIDE -2 INTO -7 GIVING G2 REMAINDER G3
+            ADD 1 TO TEST-NUM
+            MOVE 'G2' TO WS-FIELD
+            IF G2 = 3 AND G3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G2 EXPECTED 3 ACTUAL ' G2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD G3 EXPECTED -1 ACTUAL ' G3
+                PERFORM BAD.
+           DIVIDE -2 INTO -7 GIVING H2 REMAINDER H3
+            ADD 1 TO TEST-NUM
+            MOVE 'H2' TO WS-FIELD
+            IF H2 = 3 AND H3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H2 EXPECTED 3 ACTUAL ' H2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD H3 EXPECTED -1 ACTUAL ' H3
+                PERFORM BAD.
+           DIVIDE -2 INTO -7 GIVING P2 REMAINDER P3
+            ADD 1 TO TEST-NUM
+            MOVE 'P2' TO WS-FIELD
+            IF P2 = 3 AND P3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P2 EXPECTED 3 ACTUAL ' P2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD P3 EXPECTED -1 ACTUAL ' P3
+                PERFORM BAD.
+           DIVIDE -2 INTO -7 GIVING Z2 REMAINDER Z3
+            ADD 1 TO TEST-NUM
+            MOVE 'Z2' TO WS-FIELD
+            IF Z2 = 3 AND Z3 = -1 PERFORM GOOD ELSE
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z2 EXPECTED 3 ACTUAL ' Z2
+                DISPLAY 'TEST ' TEST-NUM ' (' WS-SECT
+                    ') FIELD Z3 EXPECTED -1 ACTUAL ' Z3
+                PERFORM BAD.
